@@ -0,0 +1,141 @@
+//A2START  JOB (ACCTG),'DAILY TXN EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   *
+//* A2START  --  NIGHTLY BATCH JOB STREAM                             *
+//*                                                                   *
+//* RUNS THE DAILY TRANSACTION EXTRACT/EDIT PROGRAM AGAINST THE       *
+//* CURRENT GENERATION OF THE DAILY TRANSACTION FEED GDG AND          *
+//* (RE)BUILDS THE INDEXED OUTPUT-FILE KSDS THAT DOWNSTREAM           *
+//* INQUIRY JOBS READ DIRECTLY BY ACCOUNT NUMBER, VIA THE ALTERNATE   *
+//* INDEX/PATH DEFINED IN STEP020.                                    *
+//*                                                                   *
+//* RESTARTING AN ABENDED RUN:  RESUBMIT THIS JOB WITH THE OPERATOR   *
+//* RESTART FLAG SET TO 'Y' ON THE SYSIN CONTROL CARD IN STEP030, AND *
+//* SPECIFY RESTART=STEP030 ON THE JOB CARD (OR THE EQUIVALENT        *
+//* OPERATOR RESTART COMMAND).  THIS SKIPS STEP010/STEP020 SO THE     *
+//* OUTPUT KSDS, ITS ALTERNATE INDEX, AND THE REJECT/CHECKPOINT/      *
+//* AUDIT DATASETS ARE NOT WIPED - STEP030 REOPENS THEM AND RESUMES   *
+//* FROM THE LAST CHECKPOINT.  DO NOT RESTART AT STEP010 OR STEP020;  *
+//* THOSE STEPS DELETE AND REDEFINE THE OUTPUT KSDS AND ARE ONLY      *
+//* CORRECT FOR A FRESH, NON-RESTART RUN.                             *
+//*                                                                   *
+//* MODIFICATION HISTORY                                              *
+//* ----------  ----  -------------------------------------           *
+//* 2026-08-09   RG   INITIAL JOB STREAM.                             *
+//* 2026-08-09   RG   CORRECTED GDG DSN SYNTAX ON INFILE (A RELATIVE  *
+//*                    SUBSCRIPT CANNOT BE COMBINED WITH AN ABSOLUTE  *
+//*                    GENERATION QUALIFIER ON THE SAME NAME).        *
+//* 2026-08-09   RG   REJFILE AND AUDFILE CHANGED FROM A NEW GDG      *
+//*                    GENERATION EACH RUN TO FIXED-NAME DATASETS     *
+//*                    WITH DISP=(MOD,CATLG,CATLG), MATCHING          *
+//*                    CKPTFILE - STEP030 OPENS BOTH EXTEND ON        *
+//*                    RESTART, WHICH REQUIRES REOPENING THE SAME     *
+//*                    DATASET INSTANCE THAT WAS OPEN AT THE ABEND,   *
+//*                    NOT A NEW GENERATION.                          *
+//* 2026-08-09   RG   ADDED THE ALTERNATE INDEX/PATH OVER THE OUTPUT  *
+//*                    KSDS SO DOWNSTREAM JOBS CAN STILL LOOK UP BY   *
+//*                    ACCOUNT NUMBER NOW THAT THE OUTPUT KSDS IS     *
+//*                    KEYED ON ACCOUNT NUMBER PLUS SEQUENCE NUMBER;  *
+//*                    RECORDSIZE/KEYS UPDATED FOR THE WIDER RECORD   *
+//*                    AND COMPOUND KEY.  CKPTFILE LRECL WIDENED TO   *
+//*                    CARRY THE FULL RUN TOTALS IN EACH CHECKPOINT.  *
+//* 2026-08-09   RG   STEP010 NOW ALSO DELETES THE REJECT, CHECKPOINT *
+//*                    AND AUDIT DATASETS ON A FRESH RUN - LEFT       *
+//*                    UNMANAGED, DISP=(MOD,CATLG,CATLG) IN STEP030   *
+//*                    LET THEM GROW UNBOUNDED ACROSS DAYS INSTEAD OF *
+//*                    STARTING CLEAN EACH RUN LIKE THE OUTPUT KSDS   *
+//*                    DOES.  SKIPPING STEP010 ON A RESTART LEAVES    *
+//*                    THEM IN PLACE SO STEP030 CAN STILL APPEND.     *
+//*                    OUTPUT-LINE GREW 66 TO 70 BYTES AND THE OUTPUT *
+//*                    KEY 12 TO 16 BYTES (OUT-SEQUENCE-NUMBER WIDENED*
+//*                    TO MATCH THE RUN COUNTERS IT IS SEEDED FROM);  *
+//*                    RECORDSIZE/KEYS UPDATED.  CHECKPOINT-RECORD    *
+//*                    GREW 46 TO 58 BYTES TO CARRY A REJECTED-AMOUNT *
+//*                    TOTAL; CKPTFILE LRECL UPDATED TO MATCH.        *
+//*                                                                   *
+//*********************************************************************
+//*
+//*        STEP010 - DELETE THE PRIOR GENERATION OF THE OUTPUT KSDS,
+//*                  ITS ALTERNATE INDEX AND PATH, SO THEY CAN BE
+//*                  REDEFINED AND RELOADED BELOW, AND CLEAR DOWN THE
+//*                  REJECT, CHECKPOINT AND AUDIT DATASETS SO EACH
+//*                  FRESH RUN STARTS FROM EMPTY.  SKIP THIS STEP
+//*                  (RESTART=STEP030) WHEN RESUMING AN ABENDED RUN, SO
+//*                  ALL FIVE DATASETS ARE LEFT IN PLACE FOR STEP030
+//*                  TO RESUME INTO.
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+    DELETE PROD.A2START.OUTFILE.PATH
+    DELETE PROD.A2START.OUTFILE.AIX
+    DELETE PROD.A2START.OUTFILE.KSDS CLUSTER
+    DELETE PROD.A2START.REJECTS
+    DELETE PROD.A2START.CHECKPT
+    DELETE PROD.A2START.AUDIT
+    SET MAXCC = 0
+/*
+//*
+//*        STEP020 - DEFINE THE OUTPUT KSDS, KEYED ON THE 16 BYTE
+//*                  ACCOUNT NUMBER + SEQUENCE NUMBER AT THE FRONT
+//*                  OF EACH RECORD, PLUS A NON-UNIQUE ALTERNATE
+//*                  INDEX/PATH ON THE 7 BYTE ACCOUNT NUMBER SO
+//*                  DOWNSTREAM JOBS CAN STILL LOOK UP BY ACCOUNT.
+//*                  THE PATH IS DEFINED WITH UPGRADE SO THE ALTERNATE
+//*                  INDEX IS MAINTAINED AUTOMATICALLY AS STEP030
+//*                  LOADS THE (EMPTY) BASE CLUSTER - NO SEPARATE
+//*                  BLDINDEX STEP IS NEEDED.
+//*
+//STEP020  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+    DEFINE CLUSTER (NAME(PROD.A2START.OUTFILE.KSDS)       -
+           INDEXED                                        -
+           KEYS(16 0)                                      -
+           RECORDSIZE(70 70)                                -
+           TRACKS(5 5)                                       -
+           FREESPACE(10 10))                                  -
+           DATA  (NAME(PROD.A2START.OUTFILE.KSDS.DATA))         -
+           INDEX (NAME(PROD.A2START.OUTFILE.KSDS.INDEX))
+    DEFINE ALTERNATEINDEX (NAME(PROD.A2START.OUTFILE.AIX)   -
+           RELATE(PROD.A2START.OUTFILE.KSDS)                 -
+           KEYS(7 0)                                          -
+           NONUNIQUEKEY                                        -
+           UPGRADE                                              -
+           TRACKS(2 2))                                          -
+           DATA  (NAME(PROD.A2START.OUTFILE.AIX.DATA))         -
+           INDEX (NAME(PROD.A2START.OUTFILE.AIX.INDEX))
+    DEFINE PATH (NAME(PROD.A2START.OUTFILE.PATH)   -
+           PATHENTRY(PROD.A2START.OUTFILE.AIX))
+/*
+//*
+//*        STEP030 - RUN THE EXTRACT/EDIT PROGRAM.  INFILE IS THE
+//*                  CURRENT (0) GENERATION OF THE DAILY FEED GDG.
+//*                  REJFILE, CKPTFILE AND AUDFILE ARE FIXED-NAME
+//*                  DATASETS OPENED EXTEND ON RESTART SO A RESUMED
+//*                  RUN APPENDS TO THE SAME DATASET INSTANCE THAT
+//*                  WAS OPEN AT THE ABEND, RATHER THAN STARTING A
+//*                  NEW GENERATION.  REFFILE IS THE STANDING ACCOUNT
+//*                  REFERENCE KSDS USED TO ENRICH THE OUTPUT EXTRACT.
+//*
+//STEP030  EXEC PGM=A2START,COND=(0,NE,STEP020)
+//STEPLIB  DD  DSN=PROD.A2START.LOADLIB,DISP=SHR
+//INFILE   DD  DSN=PROD.A2START.DAILYFEED(0),DISP=SHR
+//OUTFILE  DD  DSN=PROD.A2START.OUTFILE.KSDS,DISP=SHR
+//REFFILE  DD  DSN=PROD.A2START.ACCTREF.KSDS,DISP=SHR
+//REJFILE  DD  DSN=PROD.A2START.REJECTS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=61,BLKSIZE=0)
+//RPTFILE  DD  SYSOUT=*
+//CKPTFILE DD  DSN=PROD.A2START.CHECKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=58,BLKSIZE=0)
+//AUDFILE  DD  DSN=PROD.A2START.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSIN    DD  *
+20260809D N
+/*
+//*
