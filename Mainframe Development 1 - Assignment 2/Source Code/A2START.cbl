@@ -1,49 +1,691 @@
-       identification division.
-       program-id. A2START.
-       date-written. date.
-       author. name.
-      *Description:
-      *
-       environment division.
-       configuration section.
-      *
-       input-output section.
-      *
-       file-control.
-      * input-file declaration
-           select input-file
-               assign to ??????
-               organization is sequential.
-      *
-      * output-file declaration
-           select output-file
-               assign to ??????
-               organization is sequential.
-      *
-       data division.
-       file section.
-      *
-       fd input-file
-           recording mode is F
-           data record is input-line
-           record contains 29 characters.
-      *
-       01 input-line.
-           05 ????
-           05 ????
-      *
-       fd output-file
-           recording mode is F
-           data record is output-line
-           record contains ??? characters.
-      *
-       01 output-line                       PIC X(???).
-      *
-       working-storage section.
-      *
-       procedure division.
-       000-main.
-      *
-           goback.
-      *
-       end program A2START.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    A2START.
+000300 AUTHOR.        R GANGATHARAN.
+000400 INSTALLATION.  ACCOUNTS PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************************
+000900*                                                                *
+001000*  A2START  --  DAILY TRANSACTION EXTRACT / EDIT PROGRAM         *
+001100*                                                                *
+001200*  READS THE DAILY TRANSACTION FEED, EDITS EACH RECORD, AND      *
+001300*  WRITES IT FORWARD TO THE DOWNSTREAM EXTRACT FILE.  RECORDS    *
+001400*  THAT FAIL EDITING ARE ROUTED TO THE REJECT FILE WITH A        *
+001500*  REASON CODE INSTEAD OF BEING WRITTEN FORWARD.                 *
+001600*                                                                *
+001700*  MODIFICATION HISTORY                                         *
+001800*  ----------  ----  --------------------------------------     *
+001900*  2026-08-09   RG   INITIAL FIELD LAYOUT - INPUT-LINE BROKEN    *
+002000*                    OUT INTO ACCOUNT NUMBER, TRANSACTION DATE,  *
+002100*                    TRANSACTION CODE AND TRANSACTION AMOUNT.    *
+002200*  2026-08-09   RG   ADDED READ LOOP WITH RECORD EDITING AND     *
+002300*                    REJECT-FILE FOR RECORDS THAT FAIL EDITS.    *
+002400*  2026-08-09   RG   ADDED END-OF-RUN CONTROL-TOTAL REPORT.      *
+002500*  2026-08-09   RG   ADDED CHECKPOINT/RESTART SUPPORT FOR THE    *
+002600*                    INPUT-FILE READ LOOP.                      *
+002700*  2026-08-09   RG   CONVERTED OUTPUT-FILE TO AN INDEXED FILE    *
+002800*                    KEYED ON ACCOUNT NUMBER FOR DIRECT LOOKUP.  *
+002900*  2026-08-09   RG   ADDED SYSIN CONTROL CARD FOR DAILY VS       *
+003000*                    MONTH-END PROCESSING MODE.                 *
+003100*  2026-08-09   RG   ADDED AUDIT TRAIL FILE LOGGING EVERY INPUT  *
+003200*                    RECORD'S DISPOSITION.                      *
+003300*  2026-08-09   RG   ADDED CROSS-REFERENCE LOOKUP AGAINST THE    *
+003400*                    ACCOUNT REFERENCE MASTER.                  *
+003500*  2026-08-09   RG   RESTRUCTURED OUTPUT-LINE INTO NAMED FIELDS  *
+003600*                    INCLUDING THE ACCOUNT NAME AND A RUNNING    *
+003700*                    AMOUNT TOTAL CARRIED FORWARD ON EACH RECORD.*
+003800*  2026-08-09   RG   OUTPUT-FILE KEY CHANGED TO ACCOUNT NUMBER   *
+003900*                    PLUS A SEQUENCE NUMBER, SINCE AN ACCOUNT    *
+004000*                    CAN POST MORE THAN ONE TRANSACTION A DAY -  *
+004100*                    THE PRIOR ACCOUNT-NUMBER-ONLY KEY COULD NOT *
+004200*                    HOLD A SECOND TRANSACTION FOR THE SAME      *
+004300*                    ACCOUNT.  ACCOUNT NUMBER REMAINS AVAILABLE  *
+004400*                    FOR DIRECT LOOKUP AS A NON-UNIQUE ALTERNATE *
+004500*                    KEY.  A REAL WRITE FAILURE NOW ROUTES THE   *
+004600*                    RECORD TO REJECT-FILE INSTEAD OF SILENTLY   *
+004700*                    INFLATING THE WRITTEN COUNT.                *
+004800*  2026-08-09   RG   CHECKPOINT RECORD NOW CARRIES THE WRITTEN,  *
+004900*                    REJECTED, AND AMOUNT-TOTAL RUN TOTALS SO A  *
+005000*                    RESTARTED RUN'S CONTROL REPORT BALANCES THE *
+005100*                    WHOLE DAY, NOT JUST THE POST-RESTART TAIL.  *
+005200*  2026-08-09   RG   CONTROL REPORT IS NOW WRITTEN ON EVERY RUN, *
+005300*                    NOT JUST MONTH-END - OPERATIONS BALANCES    *
+005400*                    THE DAILY RUN AGAINST THE SOURCE SYSTEM     *
+005500*                    BEFORE THE OUTPUT FILE IS RELEASED          *
+005600*                    DOWNSTREAM, SO THE REPORT CANNOT BE         *
+005700*                    SUPPRESSED ON DAILY CYCLES.                 *
+005800*  2026-08-09   RG   CHECKPOINT INTERVAL CHANGED TO EVERY INPUT  *
+005810*                    RECORD SO A RESTART NEVER REPROCESSES MORE  *
+005820*                    THAN THE ONE RECORD IN FLIGHT AT THE ABEND. *
+005830*                    2200-WRITE-OUTPUT NOW RECOGNISES A DUPLICATE*
+005840*                    KEY (STATUS 22) AS THAT ONE RECORD HAVING   *
+005850*                    ALREADY BEEN WRITTEN BEFORE THE ABEND, AND  *
+005860*                    COUNTS IT RATHER THAN REJECTING IT.         *
+005870*                    OUTPUT-LINE MOVED TO ITS OWN COPYBOOK, AND  *
+005880*                    OUT-SEQUENCE-NUMBER WIDENED TO PIC 9(09) TO *
+005890*                    MATCH THE RUN COUNTERS IT IS SEEDED FROM.   *
+005900*                    THE CONTROL REPORT NOW ALSO SHOWS THE TOTAL *
+005910*                    REJECTED AMOUNT, AND THE SYSIN CONTROL-CARD *
+005920*                    READ HAS A CONTROLLED DIAGNOSTIC IF SYSIN   *
+005930*                    IS EMPTY OR MISSING.                        *
+005940*                                                                *
+005950*****************************************************************
+006000 ENVIRONMENT DIVISION.
+006100 CONFIGURATION SECTION.
+006200 SOURCE-COMPUTER.   IBM-370.
+006300 OBJECT-COMPUTER.   IBM-370.
+006400 INPUT-OUTPUT SECTION.
+006500 FILE-CONTROL.
+006600*
+006700*    INPUT-FILE  --  DAILY TRANSACTION FEED
+006800     SELECT INPUT-FILE
+006900         ASSIGN TO INFILE
+007000         ORGANIZATION IS SEQUENTIAL.
+007100*
+007200*    OUTPUT-FILE  --  DOWNSTREAM EXTRACT.  KEYED ON ACCOUNT
+007300*    NUMBER PLUS A SEQUENCE NUMBER SO MULTIPLE TRANSACTIONS FOR
+007400*    THE SAME ACCOUNT ON THE SAME DAY EACH GET THEIR OWN RECORD.
+007500*    THE ACCOUNT NUMBER ALONE IS CARRIED AS A NON-UNIQUE
+007600*    ALTERNATE KEY FOR DOWNSTREAM LOOKUP BY ACCOUNT.
+007700     SELECT OUTPUT-FILE
+007800         ASSIGN TO OUTFILE
+007900         ORGANIZATION IS INDEXED
+008000         ACCESS MODE IS DYNAMIC
+008100         RECORD KEY IS OUT-KEY
+008200         ALTERNATE RECORD KEY IS OUT-ACCOUNT-NUMBER
+008300             WITH DUPLICATES
+008400         FILE STATUS IS A2-OUTPUT-FILE-STATUS.
+008500*
+008600*    REJECT-FILE  --  RECORDS THAT FAIL EDITING
+008700     SELECT REJECT-FILE
+008800         ASSIGN TO REJFILE
+008900         ORGANIZATION IS SEQUENTIAL.
+009000*
+009100*    CONTROL-REPORT  --  END OF RUN CONTROL TOTALS
+009200     SELECT CONTROL-REPORT
+009300         ASSIGN TO RPTFILE
+009400         ORGANIZATION IS SEQUENTIAL.
+009500*
+009600*    CHECKPOINT-FILE  --  RESTART CHECKPOINTS FOR THE INPUT LOOP
+009700     SELECT CHECKPOINT-FILE
+009800         ASSIGN TO CKPTFILE
+009900         ORGANIZATION IS SEQUENTIAL
+010000         FILE STATUS IS A2-CKPT-FILE-STATUS.
+010100*
+010200*    CONTROL-CARD-FILE  --  SYSIN RUN-DATE / MODE CONTROL RECORD
+010300     SELECT CONTROL-CARD-FILE
+010400         ASSIGN TO SYSIN
+010500         ORGANIZATION IS SEQUENTIAL.
+010600*
+010700*    AUDIT-FILE  --  AUDIT TRAIL OF EVERY INPUT RECORD PROCESSED
+010800     SELECT AUDIT-FILE
+010900         ASSIGN TO AUDFILE
+011000         ORGANIZATION IS SEQUENTIAL.
+011100*
+011200*    REFERENCE-FILE  --  ACCOUNT/CROSS-REFERENCE MASTER
+011300     SELECT REFERENCE-FILE
+011400         ASSIGN TO REFFILE
+011500         ORGANIZATION IS INDEXED
+011600         ACCESS MODE IS RANDOM
+011700         RECORD KEY IS REF-ACCOUNT-NUMBER
+011800         FILE STATUS IS A2-REF-FILE-STATUS.
+011900*
+012000 DATA DIVISION.
+012100 FILE SECTION.
+012200*
+012300 FD  INPUT-FILE
+012400     RECORDING MODE IS F
+012500     DATA RECORD IS INPUT-LINE
+012600     RECORD CONTAINS 29 CHARACTERS.
+012700*
+012800     COPY INPTREC.
+012900*
+013000 FD  OUTPUT-FILE
+013100     DATA RECORD IS OUTPUT-LINE
+013200     RECORD CONTAINS 70 CHARACTERS.
+013300*
+013400     COPY OUTPTREC.
+013500*
+013600 FD  REJECT-FILE
+013700     RECORDING MODE IS F
+013800     DATA RECORD IS REJECT-LINE
+013900     RECORD CONTAINS 61 CHARACTERS.
+014000*
+014100     COPY REJCTREC.
+014200*
+014300 FD  CONTROL-REPORT
+014400     RECORDING MODE IS F
+014500     RECORD CONTAINS 80 CHARACTERS.
+014600*
+014700     COPY RPTLINE.
+014800*
+014900 FD  CHECKPOINT-FILE
+015000     RECORDING MODE IS F
+015100     RECORD CONTAINS 58 CHARACTERS.
+015200*
+015300     COPY CKPTREC.
+015400*
+015500 FD  CONTROL-CARD-FILE
+015600     RECORDING MODE IS F
+015700     RECORD CONTAINS 11 CHARACTERS.
+015800*
+015900     COPY CTLCARD.
+016000*
+016100 FD  AUDIT-FILE
+016200     RECORDING MODE IS F
+016300     RECORD CONTAINS 28 CHARACTERS.
+016400*
+016500     COPY AUDTREC.
+016600*
+016700 FD  REFERENCE-FILE
+016800     RECORD CONTAINS 28 CHARACTERS.
+016900*
+017000     COPY REFMREC.
+017100*
+017200 WORKING-STORAGE SECTION.
+017300*
+017400 77  A2-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+017500     88  A2-END-OF-INPUT                    VALUE 'Y'.
+017600*
+017700 77  A2-RECORD-SWITCH               PIC X(01) VALUE 'Y'.
+017800     88  A2-RECORD-IS-VALID                 VALUE 'Y'.
+017900     88  A2-RECORD-IS-INVALID               VALUE 'N'.
+018000*
+018100 77  A2-REJECT-REASON-CODE         PIC 9(02) VALUE ZERO.
+018200*
+018300 77  A2-RECORDS-READ-COUNT         PIC 9(09) COMP VALUE ZERO.
+018400 77  A2-RECORDS-WRITTEN-COUNT      PIC 9(09) COMP VALUE ZERO.
+018500 77  A2-RECORDS-REJECTED-COUNT     PIC 9(09) COMP VALUE ZERO.
+018600 77  A2-AMOUNT-TOTAL               PIC S9(9)V99 COMP-3 VALUE ZERO.
+018700 77  A2-REJECTED-AMOUNT-TOTAL      PIC S9(9)V99 COMP-3 VALUE ZERO.
+018800 77  A2-PROSPECTIVE-TOTAL          PIC S9(9)V99 COMP-3 VALUE ZERO.
+018900*
+019000 77  A2-OUTPUT-SEQUENCE-NUMBER      PIC 9(09) COMP VALUE ZERO.
+019100 77  A2-OUTPUT-FILE-STATUS          PIC X(02) VALUE SPACES.
+019200*
+019300 77  A2-CKPT-FILE-STATUS            PIC X(02) VALUE SPACES.
+019400 77  A2-CKPT-EOF-SWITCH             PIC X(01) VALUE 'N'.
+019500     88  A2-CKPT-END-OF-FILE               VALUE 'Y'.
+019600*
+019700 77  A2-RESTART-SWITCH              PIC X(01) VALUE 'N'.
+019800     88  A2-RESTART-RUN                     VALUE 'Y'.
+019900*
+020000 77  A2-RESTART-COUNT               PIC 9(09) VALUE ZERO.
+020100 77  A2-RESTART-ACCOUNT             PIC 9(07) VALUE ZERO.
+020200 77  A2-RESTART-WRITTEN-COUNT       PIC 9(09) VALUE ZERO.
+020300 77  A2-RESTART-REJECTED-COUNT      PIC 9(09) VALUE ZERO.
+020400 77  A2-RESTART-AMOUNT-TOTAL      PIC S9(9)V99 COMP-3 VALUE ZERO.
+020500 77  A2-RESTART-REJ-AMOUNT-TOTAL  PIC S9(9)V99 COMP-3 VALUE ZERO.
+020600 77  A2-SKIP-COUNTER                PIC 9(09) COMP VALUE ZERO.
+020700*
+020800*    CHECKPOINT INTERVAL IS EVERY INPUT RECORD, SO A RESTART CAN
+020900*    NEVER REPROCESS MORE THAN THE ONE RECORD THAT WAS IN FLIGHT
+021000*    AT THE MOMENT OF THE ABEND (SEE 2200-WRITE-OUTPUT).
+021100 77  A2-CKPT-INTERVAL               PIC 9(05) COMP VALUE 1.
+021200 77  A2-CKPT-QUOTIENT               PIC 9(09) COMP VALUE ZERO.
+021300 77  A2-CKPT-REMAINDER              PIC 9(05) COMP VALUE ZERO.
+021400*
+021500 77  A2-REF-FILE-STATUS             PIC X(02) VALUE SPACES.
+021600 77  A2-REF-ACCOUNT-NAME            PIC X(20) VALUE SPACES.
+021700*
+021800 PROCEDURE DIVISION.
+021900*
+022000*****************************************************************
+022100*    0000-MAINLINE                                               *
+022200*****************************************************************
+022300 0000-MAINLINE.
+022400*
+022500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+022600     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+022700         UNTIL A2-END-OF-INPUT.
+022800     PERFORM 8000-WRITE-CONTROL-REPORT THRU 8000-EXIT.
+022900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+023000     GOBACK.
+023100*
+023200*****************************************************************
+023300*    1000-INITIALIZE                                             *
+023400*****************************************************************
+023500 1000-INITIALIZE.
+023600*
+023700     PERFORM 1050-READ-CONTROL-CARD THRU 1050-EXIT.
+023800     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT.
+023900     OPEN INPUT INPUT-FILE.
+024000     IF A2-RESTART-RUN
+024100         OPEN I-O OUTPUT-FILE
+024200         OPEN EXTEND REJECT-FILE
+024300         OPEN EXTEND CHECKPOINT-FILE
+024400         OPEN EXTEND AUDIT-FILE
+024500         PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+024600     ELSE
+024700         OPEN OUTPUT OUTPUT-FILE
+024800         OPEN OUTPUT REJECT-FILE
+024900         OPEN OUTPUT CHECKPOINT-FILE
+025000         OPEN OUTPUT AUDIT-FILE
+025100     END-IF.
+025200     OPEN INPUT REFERENCE-FILE.
+025300     OPEN OUTPUT CONTROL-REPORT.
+025400     PERFORM 2900-READ-INPUT THRU 2900-EXIT.
+025500*
+025600 1000-EXIT.
+025700     EXIT.
+025800*
+025900*****************************************************************
+026000*    1050-READ-CONTROL-CARD  --  READ THE SYSIN CONTROL RECORD   *
+026100*****************************************************************
+026200 1050-READ-CONTROL-CARD.
+026300*
+026400     OPEN INPUT CONTROL-CARD-FILE.
+026500     READ CONTROL-CARD-FILE
+026600         AT END
+026700             DISPLAY 'A2START - SYSIN CONTROL CARD MISSING OR '
+026800                     'EMPTY - RUN TERMINATED'
+026900             MOVE 16 TO RETURN-CODE
+027000             STOP RUN
+027100     END-READ.
+027200     CLOSE CONTROL-CARD-FILE.
+027300*
+027400 1050-EXIT.
+027500     EXIT.
+027600*
+027700*****************************************************************
+027800*    1100-CHECK-FOR-RESTART  --  LOOK FOR A PRIOR CHECKPOINT     *
+027900*****************************************************************
+028000 1100-CHECK-FOR-RESTART.
+028100*
+028200     OPEN INPUT CHECKPOINT-FILE.
+028300     IF A2-CKPT-FILE-STATUS = '00'
+028400         PERFORM 1150-READ-LAST-CHECKPOINT THRU 1150-EXIT
+028500             UNTIL A2-CKPT-END-OF-FILE
+028600         CLOSE CHECKPOINT-FILE
+028700         IF A2-RESTART-COUNT > ZERO
+028800                 AND CTL-RESTART-REQUESTED
+028900             SET A2-RESTART-RUN TO TRUE
+029000         END-IF
+029100     END-IF.
+029200*
+029300 1100-EXIT.
+029400     EXIT.
+029500*
+029600*****************************************************************
+029700*    1150-READ-LAST-CHECKPOINT  --  DRAIN THE CHECKPOINT FILE    *
+029800*****************************************************************
+029900 1150-READ-LAST-CHECKPOINT.
+030000*
+030100     READ CHECKPOINT-FILE
+030200         AT END
+030300             SET A2-CKPT-END-OF-FILE TO TRUE
+030400         NOT AT END
+030500             MOVE CKPT-RECORD-COUNT      TO A2-RESTART-COUNT
+030600             MOVE CKPT-LAST-ACCOUNT-NUMBER
+030700                                     TO A2-RESTART-ACCOUNT
+030800             MOVE CKPT-WRITTEN-COUNT
+030900                                     TO A2-RESTART-WRITTEN-COUNT
+031000             MOVE CKPT-REJECTED-COUNT
+031100                                     TO A2-RESTART-REJECTED-COUNT
+031200             MOVE CKPT-AMOUNT-TOTAL TO A2-RESTART-AMOUNT-TOTAL
+031300             MOVE CKPT-REJECTED-AMOUNT-TOTAL
+031400                                 TO A2-RESTART-REJ-AMOUNT-TOTAL
+031500     END-READ.
+031600*
+031700 1150-EXIT.
+031800     EXIT.
+031900*
+032000*****************************************************************
+032100*    1200-SKIP-TO-CHECKPOINT  --  REPOSITION INPUT-FILE AND      *
+032200*    RESTORE THE RUN TOTALS AS OF THE LAST CHECKPOINT            *
+032300*****************************************************************
+032400 1200-SKIP-TO-CHECKPOINT.
+032500*
+032600     MOVE ZERO TO A2-SKIP-COUNTER.
+032700     PERFORM 1250-SKIP-ONE-RECORD THRU 1250-EXIT
+032800         UNTIL A2-SKIP-COUNTER >= A2-RESTART-COUNT
+032900             OR A2-END-OF-INPUT.
+033000     MOVE A2-RESTART-COUNT          TO A2-RECORDS-READ-COUNT.
+033100     MOVE A2-RESTART-WRITTEN-COUNT  TO A2-RECORDS-WRITTEN-COUNT.
+033200     MOVE A2-RESTART-REJECTED-COUNT TO A2-RECORDS-REJECTED-COUNT.
+033300     MOVE A2-RESTART-AMOUNT-TOTAL   TO A2-AMOUNT-TOTAL.
+033400     MOVE A2-RESTART-REJ-AMOUNT-TOTAL
+033500                                 TO A2-REJECTED-AMOUNT-TOTAL.
+033600     MOVE A2-RESTART-WRITTEN-COUNT  TO A2-OUTPUT-SEQUENCE-NUMBER.
+033700*
+033800 1200-EXIT.
+033900     EXIT.
+034000*
+034100*****************************************************************
+034200*    1250-SKIP-ONE-RECORD  --  READ AND DISCARD ONE RECORD       *
+034300*****************************************************************
+034400 1250-SKIP-ONE-RECORD.
+034500*
+034600     READ INPUT-FILE
+034700         AT END
+034800             SET A2-END-OF-INPUT TO TRUE
+034900         NOT AT END
+035000             ADD 1 TO A2-SKIP-COUNTER
+035100     END-READ.
+035200*
+035300 1250-EXIT.
+035400     EXIT.
+035500*
+035600*****************************************************************
+035700*    2000-PROCESS-RECORD                                         *
+035800*****************************************************************
+035900 2000-PROCESS-RECORD.
+036000*
+036100     PERFORM 2100-EDIT-RECORD THRU 2100-EXIT.
+036200     IF A2-RECORD-IS-VALID
+036300             AND CTL-MONTH-END-MODE
+036400         PERFORM 2150-MONTH-END-EDIT THRU 2150-EXIT
+036500     END-IF.
+036600     IF A2-RECORD-IS-VALID
+036700         PERFORM 2160-LOOKUP-REFERENCE THRU 2160-EXIT
+036800     END-IF.
+036900     IF A2-RECORD-IS-VALID
+037000         PERFORM 2200-WRITE-OUTPUT THRU 2200-EXIT
+037100     ELSE
+037200         PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+037300     END-IF.
+037400     PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT.
+037500     PERFORM 2400-CHECKPOINT-CHECK THRU 2400-EXIT.
+037600     PERFORM 2900-READ-INPUT THRU 2900-EXIT.
+037700*
+037800 2000-EXIT.
+037900     EXIT.
+038000*
+038100*****************************************************************
+038200*    2100-EDIT-RECORD  --  VALIDATE THE CURRENT INPUT RECORD     *
+038300*****************************************************************
+038400 2100-EDIT-RECORD.
+038500*
+038600     SET A2-RECORD-IS-VALID TO TRUE.
+038700     MOVE ZERO TO A2-REJECT-REASON-CODE.
+038800*
+038900     IF IN-ACCOUNT-NUMBER NOT NUMERIC
+039000             OR IN-ACCOUNT-NUMBER = ZERO
+039100         SET A2-RECORD-IS-INVALID TO TRUE
+039200         MOVE 02 TO A2-REJECT-REASON-CODE
+039300     END-IF.
+039400*
+039500     IF A2-RECORD-IS-VALID
+039600             AND IN-TRANSACTION-AMOUNT NOT NUMERIC
+039700         SET A2-RECORD-IS-INVALID TO TRUE
+039800         MOVE 06 TO A2-REJECT-REASON-CODE
+039900     END-IF.
+040000*
+040100     IF A2-RECORD-IS-VALID
+040200             AND NOT IN-TRANCODE-VALID
+040300         SET A2-RECORD-IS-INVALID TO TRUE
+040400         MOVE 04 TO A2-REJECT-REASON-CODE
+040500     END-IF.
+040600*
+040700 2100-EXIT.
+040800     EXIT.
+040900*
+041000*****************************************************************
+041100*    2150-MONTH-END-EDIT  --  EXTRA EDIT FOR MONTH-END CYCLES    *
+041200*****************************************************************
+041300 2150-MONTH-END-EDIT.
+041400*
+041500     IF IN-TRANSACTION-DATE (1:6) NOT = CTL-RUN-DATE (1:6)
+041600         SET A2-RECORD-IS-INVALID TO TRUE
+041700         MOVE 08 TO A2-REJECT-REASON-CODE
+041800     END-IF.
+041900*
+042000 2150-EXIT.
+042100     EXIT.
+042200*
+042300*****************************************************************
+042400*    2160-LOOKUP-REFERENCE  --  ENRICH WITH THE ACCOUNT NAME     *
+042500*****************************************************************
+042600 2160-LOOKUP-REFERENCE.
+042700*
+042800     MOVE IN-ACCOUNT-NUMBER TO REF-ACCOUNT-NUMBER.
+042900     READ REFERENCE-FILE
+043000         INVALID KEY
+043100             IF A2-REF-FILE-STATUS NOT = '23'
+043200                 DISPLAY 'A2START - REFERENCE-FILE READ ERROR '
+043300                         'STATUS ' A2-REF-FILE-STATUS
+043400                         ' FOR ACCOUNT ' IN-ACCOUNT-NUMBER
+043500             END-IF
+043600             MOVE SPACES TO A2-REF-ACCOUNT-NAME
+043700         NOT INVALID KEY
+043800             MOVE REF-ACCOUNT-NAME TO A2-REF-ACCOUNT-NAME
+043900     END-READ.
+044000*
+044100 2160-EXIT.
+044200     EXIT.
+044300*
+044400*****************************************************************
+044500*    2200-WRITE-OUTPUT  --  PASS A GOOD RECORD FORWARD           *
+044600*****************************************************************
+044700 2200-WRITE-OUTPUT.
+044800*
+044900     ADD 1 TO A2-OUTPUT-SEQUENCE-NUMBER.
+045000     MOVE IN-ACCOUNT-NUMBER     TO OUT-ACCOUNT-NUMBER.
+045100     MOVE A2-OUTPUT-SEQUENCE-NUMBER
+045200                                TO OUT-SEQUENCE-NUMBER.
+045300     MOVE A2-REF-ACCOUNT-NAME   TO OUT-ACCOUNT-NAME.
+045400     MOVE IN-TRANSACTION-DATE   TO OUT-TRANSACTION-DATE.
+045500     MOVE IN-TRANSACTION-CODE   TO OUT-TRANSACTION-CODE.
+045600     MOVE IN-TRANSACTION-AMOUNT TO OUT-TRANSACTION-AMOUNT.
+045700     COMPUTE A2-PROSPECTIVE-TOTAL
+045800             = A2-AMOUNT-TOTAL + IN-TRANSACTION-AMOUNT.
+045900     MOVE A2-PROSPECTIVE-TOTAL  TO OUT-RUNNING-TOTAL.
+046000     WRITE OUTPUT-LINE
+046100         INVALID KEY
+046150             IF A2-OUTPUT-FILE-STATUS = '22'
+046160                     AND A2-RESTART-RUN
+046300                 DISPLAY 'A2START - OUTPUT-FILE DUPLICATE KEY ON '
+046400                         'RESTART FOR ACCOUNT ' IN-ACCOUNT-NUMBER
+046500                         ' - ALREADY WRITTEN BEFORE THE ABEND'
+046600                 ADD 1 TO A2-RECORDS-WRITTEN-COUNT
+046700                 MOVE A2-PROSPECTIVE-TOTAL TO A2-AMOUNT-TOTAL
+046800             ELSE
+046900                 DISPLAY 'A2START - OUTPUT-FILE WRITE FAILED '
+047000                         'STATUS ' A2-OUTPUT-FILE-STATUS
+047100                         ' FOR ACCOUNT ' IN-ACCOUNT-NUMBER
+047200                 MOVE 10 TO A2-REJECT-REASON-CODE
+047300                 SET A2-RECORD-IS-INVALID TO TRUE
+047400                 PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+047500             END-IF
+047600         NOT INVALID KEY
+047700             ADD 1 TO A2-RECORDS-WRITTEN-COUNT
+047800             MOVE A2-PROSPECTIVE-TOTAL TO A2-AMOUNT-TOTAL
+047900     END-WRITE.
+048000*
+048100 2200-EXIT.
+048200     EXIT.
+048300*
+048400*****************************************************************
+048500*    2300-WRITE-REJECT  --  LOG A FAILING RECORD                 *
+048600*****************************************************************
+048610*    NOTE - UNLIKE OUTPUT-FILE, REJECT-FILE IS SEQUENTIAL AND HAS
+048620*    NO KEY TO DETECT A PHYSICAL DUPLICATE AGAINST.  IF THE ONE
+048630*    RECORD IN FLIGHT AT AN ABEND WAS A REJECT RATHER THAN A
+048640*    WRITE, RESTART REPROCESSES IT AND THIS PARAGRAPH APPENDS A
+048650*    SECOND REJECT-LINE FOR THE SAME INPUT RECORD - A2-RECORDS-
+048660*    REJECTED-COUNT STAYS CORRECT (RESTORED FROM THE CHECKPOINT
+048670*    AND INCREMENTED ONCE HERE), BUT OPERATIONS SHOULD EXPECT
+048680*    REJECT-FILE TO OCCASIONALLY CARRY ONE EXTRA ROW FOR THE SAME
+048690*    RECORD AFTER A RESTART, THE SAME ACCEPTED ARTIFACT AS THE
+048695*    OCCASIONAL DUPLICATE AUDIT-FILE ENTRY.
+048700 2300-WRITE-REJECT.
+048800*
+048900     MOVE IN-ACCOUNT-NUMBER      TO REJ-ACCOUNT-NUMBER.
+049000     MOVE IN-TRANSACTION-DATE    TO REJ-TRANSACTION-DATE.
+049100     MOVE IN-TRANSACTION-CODE    TO REJ-TRANSACTION-CODE.
+049200     MOVE IN-TRANSACTION-AMOUNT  TO REJ-TRANSACTION-AMOUNT.
+049300     MOVE A2-REJECT-REASON-CODE  TO REJ-REASON-CODE.
+049400     PERFORM 2350-SET-REASON-TEXT THRU 2350-EXIT.
+049500     WRITE REJECT-LINE.
+049600     ADD 1 TO A2-RECORDS-REJECTED-COUNT.
+049700     IF IN-TRANSACTION-AMOUNT IS NUMERIC
+049800         ADD IN-TRANSACTION-AMOUNT TO A2-REJECTED-AMOUNT-TOTAL
+049900     END-IF.
+050000*
+050100 2300-EXIT.
+050200     EXIT.
+050300*
+050400*****************************************************************
+050500*    2350-SET-REASON-TEXT  --  TRANSLATE REASON CODE TO TEXT     *
+050600*****************************************************************
+050700 2350-SET-REASON-TEXT.
+050800*
+050900     EVALUATE A2-REJECT-REASON-CODE
+051000         WHEN 02
+051100             MOVE 'MISSING/INVALID ACCT NUMBER'
+051200                                     TO REJ-REASON-TEXT
+051300         WHEN 04
+051400             MOVE 'TRANS CODE OUT OF RANGE'
+051500                                     TO REJ-REASON-TEXT
+051600         WHEN 06
+051700             MOVE 'TRANS AMOUNT NOT NUMERIC'
+051800                                     TO REJ-REASON-TEXT
+051900         WHEN 08
+052000             MOVE 'TRANS OUTSIDE MONTH-END PERIOD'
+052100                                     TO REJ-REASON-TEXT
+052200         WHEN 10
+052300             MOVE 'OUTPUT-FILE WRITE FAILED'
+052400                                     TO REJ-REASON-TEXT
+052500         WHEN OTHER
+052600             MOVE 'UNKNOWN EDIT FAILURE'
+052700                                     TO REJ-REASON-TEXT
+052800     END-EVALUATE.
+052900*
+053000 2350-EXIT.
+053100     EXIT.
+053200*
+053300*****************************************************************
+053400*    2400-CHECKPOINT-CHECK  --  WRITE A CHECKPOINT IF DUE        *
+053500*****************************************************************
+053600 2400-CHECKPOINT-CHECK.
+053700*
+053800     DIVIDE A2-RECORDS-READ-COUNT BY A2-CKPT-INTERVAL
+053900         GIVING A2-CKPT-QUOTIENT
+054000         REMAINDER A2-CKPT-REMAINDER.
+054100     IF A2-CKPT-REMAINDER = ZERO
+054200         PERFORM 2450-WRITE-CHECKPOINT-RECORD THRU 2450-EXIT
+054300     END-IF.
+054400*
+054500 2400-EXIT.
+054600     EXIT.
+054700*
+054800*****************************************************************
+054900*    2450-WRITE-CHECKPOINT-RECORD                                *
+055000*****************************************************************
+055100 2450-WRITE-CHECKPOINT-RECORD.
+055200*
+055300     MOVE A2-RECORDS-READ-COUNT     TO CKPT-RECORD-COUNT.
+055400     MOVE IN-ACCOUNT-NUMBER         TO CKPT-LAST-ACCOUNT-NUMBER.
+055500     MOVE A2-RECORDS-WRITTEN-COUNT  TO CKPT-WRITTEN-COUNT.
+055600     MOVE A2-RECORDS-REJECTED-COUNT TO CKPT-REJECTED-COUNT.
+055700     MOVE A2-AMOUNT-TOTAL           TO CKPT-AMOUNT-TOTAL.
+055800     MOVE A2-REJECTED-AMOUNT-TOTAL  TO CKPT-REJECTED-AMOUNT-TOTAL.
+055900     WRITE CHECKPOINT-RECORD.
+055950     IF A2-CKPT-FILE-STATUS NOT = '00'
+055960         DISPLAY 'A2START - CHECKPOINT-FILE WRITE FAILED STATUS '
+055970                 A2-CKPT-FILE-STATUS ' AT RECORD COUNT '
+055980                 A2-RECORDS-READ-COUNT
+055990     END-IF.
+056000*
+056100 2450-EXIT.
+056200     EXIT.
+056300*
+056400*****************************************************************
+056500*    2500-WRITE-AUDIT-RECORD  --  LOG THE RECORD'S DISPOSITION   *
+056600*****************************************************************
+056700 2500-WRITE-AUDIT-RECORD.
+056800*
+056900     MOVE IN-ACCOUNT-NUMBER      TO AUD-ACCOUNT-NUMBER.
+057000     MOVE IN-TRANSACTION-DATE    TO AUD-TRANSACTION-DATE.
+057100     MOVE IN-TRANSACTION-CODE    TO AUD-TRANSACTION-CODE.
+057200     ACCEPT AUD-PROCESS-TIME     FROM TIME.
+057300     IF A2-RECORD-IS-VALID
+057400         SET AUD-DISP-ACCEPTED TO TRUE
+057500         MOVE ZERO TO AUD-REASON-CODE
+057600     ELSE
+057700         SET AUD-DISP-REJECTED TO TRUE
+057800         MOVE A2-REJECT-REASON-CODE TO AUD-REASON-CODE
+057900     END-IF.
+058000     WRITE AUDIT-LINE.
+058100*
+058200 2500-EXIT.
+058300     EXIT.
+058400*
+058500*****************************************************************
+058600*    2900-READ-INPUT  --  READ THE NEXT TRANSACTION RECORD       *
+058700*****************************************************************
+058800 2900-READ-INPUT.
+058900*
+059000     READ INPUT-FILE
+059100         AT END
+059200             SET A2-END-OF-INPUT TO TRUE
+059300         NOT AT END
+059400             ADD 1 TO A2-RECORDS-READ-COUNT
+059500     END-READ.
+059600*
+059700 2900-EXIT.
+059800     EXIT.
+059900*
+060000*****************************************************************
+060100*    8000-WRITE-CONTROL-REPORT  --  END OF RUN CONTROL TOTALS    *
+060200*****************************************************************
+060300 8000-WRITE-CONTROL-REPORT.
+060400*
+060500     MOVE SPACES TO RPT-HEADING-LINE.
+060600     MOVE 'A2START DAILY TRANSACTION CONTROL REPORT'
+060700                                     TO RPT-HEADING-LINE.
+060800     WRITE RPT-HEADING-LINE.
+060900*
+061000     MOVE SPACES TO RPT-COUNT-LINE.
+061100     MOVE 'RECORDS READ' TO RPT-CNT-LABEL.
+061200     MOVE A2-RECORDS-READ-COUNT TO RPT-CNT-VALUE.
+061300     WRITE RPT-COUNT-LINE.
+061400*
+061500     MOVE SPACES TO RPT-COUNT-LINE.
+061600     MOVE 'RECORDS WRITTEN TO OUTPUT-FILE' TO RPT-CNT-LABEL.
+061700     MOVE A2-RECORDS-WRITTEN-COUNT TO RPT-CNT-VALUE.
+061800     WRITE RPT-COUNT-LINE.
+061900*
+062000     MOVE SPACES TO RPT-COUNT-LINE.
+062100     MOVE 'RECORDS REJECTED' TO RPT-CNT-LABEL.
+062200     MOVE A2-RECORDS-REJECTED-COUNT TO RPT-CNT-VALUE.
+062300     WRITE RPT-COUNT-LINE.
+062400*
+062500     MOVE SPACES TO RPT-AMOUNT-LINE.
+062600     MOVE 'TOTAL AMOUNT ON OUTPUT-FILE' TO RPT-AMT-LABEL.
+062700     MOVE A2-AMOUNT-TOTAL TO RPT-AMT-VALUE.
+062800     WRITE RPT-AMOUNT-LINE.
+062900*
+063000     MOVE SPACES TO RPT-AMOUNT-LINE.
+063100     MOVE 'TOTAL AMOUNT REJECTED' TO RPT-AMT-LABEL.
+063200     MOVE A2-REJECTED-AMOUNT-TOTAL TO RPT-AMT-VALUE.
+063300     WRITE RPT-AMOUNT-LINE.
+063400*
+063500     IF A2-RESTART-RUN
+063600         MOVE SPACES TO RPT-COUNT-LINE
+063700         MOVE 'RUN RESTARTED AFTER CHECKPOINT' TO RPT-CNT-LABEL
+063800         MOVE A2-RESTART-COUNT TO RPT-CNT-VALUE
+063900         WRITE RPT-COUNT-LINE
+064000     END-IF.
+064100*
+064200 8000-EXIT.
+064300     EXIT.
+064400*
+064500*****************************************************************
+064600*    9000-TERMINATE                                              *
+064700*****************************************************************
+064800 9000-TERMINATE.
+064900*
+065000     CLOSE INPUT-FILE
+065100           OUTPUT-FILE
+065200           REJECT-FILE
+065300           CHECKPOINT-FILE
+065400           AUDIT-FILE
+065500           REFERENCE-FILE
+065600           CONTROL-REPORT.
+065700*
+065800 9000-EXIT.
+065900     EXIT.
+066000*
+066100 END PROGRAM A2START.
