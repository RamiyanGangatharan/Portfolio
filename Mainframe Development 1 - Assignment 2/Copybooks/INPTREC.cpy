@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    INPTREC  --  DAILY TRANSACTION INPUT RECORD LAYOUT          *
+000400*                                                                *
+000500*    ONE RECORD PER TRANSACTION ON THE DAILY FEED.  FIXED        *
+000600*    LENGTH, 29 BYTES, ONE TRANSACTION PER RECORD.               *
+000700*                                                                *
+000800*    MOD LOG                                                     *
+000900*    ----------  ----  -------------------------------------     *
+001000*    2026-08-09   RG   INITIAL FIELD LAYOUT - ACCOUNT NUMBER,    *
+001100*                      TRANSACTION DATE, TRANSACTION CODE,       *
+001200*                      AND TRANSACTION AMOUNT.                   *
+001210*    2026-08-09   RG   ADDED IN-TRANCODE-VALID RANGE CHECK FOR   *
+001220*                      RECORD EDITING.                          *
+001300*                                                                *
+001400*****************************************************************
+001500 01  INPUT-LINE.
+001600     05  IN-ACCOUNT-NUMBER           PIC 9(07).
+001700     05  IN-TRANSACTION-DATE         PIC 9(08).
+001750     05  IN-TRANSACTION-CODE         PIC 9(02).
+001760         88  IN-TRANCODE-VALID           VALUES 01 THRU 89.
+001900     05  IN-TRANSACTION-AMOUNT       PIC S9(9)V99
+002000                                     SIGN IS TRAILING
+002100                                     SEPARATE CHARACTER.
