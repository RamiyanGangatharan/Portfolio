@@ -0,0 +1,34 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    CKPTREC  --  CHECKPOINT RECORD LAYOUT                       *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN TO THE CHECKPOINT FILE EVERY          *
+000600*    A2-CKPT-INTERVAL INPUT RECORDS, SO AN ABENDED RUN CAN BE    *
+000700*    RESTARTED FROM THE LAST CHECKPOINT INSTEAD OF FROM THE      *
+000800*    START OF THE INPUT-FILE.  THE RUN TOTALS ARE CARRIED IN     *
+000850*    THE CHECKPOINT ALONG WITH THE READ POSITION SO A RESTARTED  *
+000900*    RUN'S CONTROL REPORT BALANCES THE WHOLE DAY, NOT JUST THE   *
+000950*    TAIL PROCESSED AFTER THE RESTART.                           *
+001000*                                                                *
+001100*    MOD LOG                                                     *
+001200*    ----------  ----  -------------------------------------     *
+001300*    2026-08-09   RG   INITIAL LAYOUT.                           *
+001350*    2026-08-09   RG   ADDED WRITTEN/REJECTED COUNTS AND THE     *
+001360*                      AMOUNT TOTAL SO A RESTART CAN RESTORE     *
+001370*                      THE FULL RUN'S CONTROL TOTALS.            *
+001380*    2026-08-09   RG   ADDED THE REJECTED-AMOUNT TOTAL SO IT     *
+001390*                      SURVIVES A RESTART LIKE THE OTHER RUN     *
+001395*                      TOTALS DO.                                *
+001400*                                                                *
+001500*****************************************************************
+001600 01  CHECKPOINT-RECORD.
+001700     05  CKPT-RECORD-COUNT           PIC 9(09).
+001800     05  CKPT-LAST-ACCOUNT-NUMBER    PIC 9(07).
+001900     05  CKPT-WRITTEN-COUNT          PIC 9(09).
+002000     05  CKPT-REJECTED-COUNT         PIC 9(09).
+002100     05  CKPT-AMOUNT-TOTAL           PIC S9(9)V99
+002200                                     SIGN IS TRAILING
+002300                                     SEPARATE CHARACTER.
+002400     05  CKPT-REJECTED-AMOUNT-TOTAL  PIC S9(9)V99
+002500                                     SIGN IS TRAILING
+002600                                     SEPARATE CHARACTER.
