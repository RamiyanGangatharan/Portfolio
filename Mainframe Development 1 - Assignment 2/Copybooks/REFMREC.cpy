@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    REFMREC  --  ACCOUNT REFERENCE / CROSS-REFERENCE MASTER     *
+000400*                                                                *
+000500*    ONE RECORD PER ACCOUNT, KEYED ON ACCOUNT NUMBER.  READ      *
+000600*    RANDOMLY DURING TRANSACTION PROCESSING TO PICK UP THE       *
+000700*    ACCOUNT NAME USED TO ENRICH THE DOWNSTREAM EXTRACT.         *
+000800*                                                                *
+000900*    MOD LOG                                                     *
+001000*    ----------  ----  -------------------------------------     *
+001100*    2026-08-09   RG   INITIAL LAYOUT.                           *
+001200*                                                                *
+001300*****************************************************************
+001400 01  REFERENCE-RECORD.
+001500     05  REF-ACCOUNT-NUMBER          PIC 9(07).
+001600     05  REF-ACCOUNT-NAME            PIC X(20).
+001700     05  REF-ACCOUNT-TYPE            PIC X(01).
