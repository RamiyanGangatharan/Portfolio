@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    AUDTREC  --  AUDIT TRAIL RECORD LAYOUT                      *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN TO THE AUDIT TRAIL FOR EVERY INPUT    *
+000600*    RECORD PROCESSED, SHOWING THE KEY FIELDS, THE TIME OF DAY   *
+000700*    THE RECORD WAS PROCESSED, AND ITS FINAL DISPOSITION.        *
+000800*                                                                *
+000900*    MOD LOG                                                     *
+001000*    ----------  ----  -------------------------------------     *
+001100*    2026-08-09   RG   INITIAL LAYOUT.                           *
+001200*                                                                *
+001300*****************************************************************
+001400 01  AUDIT-LINE.
+001500     05  AUD-ACCOUNT-NUMBER          PIC 9(07).
+001600     05  AUD-TRANSACTION-DATE        PIC 9(08).
+001700     05  AUD-TRANSACTION-CODE        PIC 9(02).
+001800     05  AUD-PROCESS-TIME            PIC 9(08).
+001900     05  AUD-DISPOSITION-CODE        PIC X(01).
+002000         88  AUD-DISP-ACCEPTED               VALUE 'A'.
+002100         88  AUD-DISP-REJECTED               VALUE 'R'.
+002200     05  AUD-REASON-CODE             PIC 9(02).
