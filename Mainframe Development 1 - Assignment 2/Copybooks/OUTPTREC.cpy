@@ -0,0 +1,34 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    OUTPTREC  --  DOWNSTREAM EXTRACT RECORD LAYOUT              *
+000400*                                                                *
+000500*    ONE RECORD PER ACCEPTED TRANSACTION, WRITTEN TO THE OUTPUT  *
+000600*    KSDS FOR DOWNSTREAM INQUIRY.  KEYED ON THE ACCOUNT NUMBER   *
+000700*    PLUS A SEQUENCE NUMBER, SINCE AN ACCOUNT CAN POST MORE      *
+000800*    THAN ONE TRANSACTION A DAY.  THE ACCOUNT NUMBER ALONE IS    *
+000900*    CARRIED AS A NON-UNIQUE ALTERNATE KEY SO DOWNSTREAM JOBS    *
+001000*    CAN STILL LOOK UP DIRECTLY BY ACCOUNT.                      *
+001100*                                                                *
+001200*    MOD LOG                                                     *
+001300*    ----------  ----  -------------------------------------     *
+001400*    2026-08-09   RG   INITIAL LAYOUT (INLINE IN A2START.CBL).   *
+001500*    2026-08-09   RG   MOVED OUT OF A2START.CBL INTO ITS OWN     *
+001600*                      COPYBOOK, MATCHING EVERY OTHER RECORD IN  *
+001700*                      THE PROGRAM.  OUT-SEQUENCE-NUMBER WIDENED *
+001800*                      TO PIC 9(09) SO IT CANNOT WRAP BEFORE THE *
+001900*                      RUN COUNTERS IT IS SEEDED FROM DO.        *
+002000*                                                                *
+002100*****************************************************************
+002200 01  OUTPUT-LINE.
+002300     05  OUT-KEY.
+002400         10  OUT-ACCOUNT-NUMBER          PIC 9(07).
+002500         10  OUT-SEQUENCE-NUMBER         PIC 9(09).
+002600     05  OUT-ACCOUNT-NAME                PIC X(20).
+002700     05  OUT-TRANSACTION-DATE            PIC 9(08).
+002800     05  OUT-TRANSACTION-CODE            PIC 9(02).
+002900     05  OUT-TRANSACTION-AMOUNT          PIC S9(9)V99
+003000                                     SIGN IS TRAILING
+003100                                     SEPARATE CHARACTER.
+003200     05  OUT-RUNNING-TOTAL               PIC S9(9)V99
+003300                                     SIGN IS TRAILING
+003400                                     SEPARATE CHARACTER.
