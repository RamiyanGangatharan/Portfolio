@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    CTLCARD  --  SYSIN CONTROL CARD LAYOUT                      *
+000400*                                                                *
+000500*    ONE CONTROL RECORD READ AT THE START OF THE RUN TO TELL     *
+000600*    THE PROGRAM WHAT DATE TO RUN AS OF, WHETHER THIS IS A       *
+000700*    DAILY OR MONTH-END CYCLE, AND WHETHER TO RESUME FROM THE    *
+000800*    LAST CHECKPOINT.                                            *
+000900*                                                                *
+001000*    MOD LOG                                                     *
+001100*    ----------  ----  -------------------------------------     *
+001200*    2026-08-09   RG   INITIAL LAYOUT.                           *
+001300*                                                                *
+001400*****************************************************************
+001500 01  CONTROL-CARD.
+001600     05  CTL-RUN-DATE                PIC 9(08).
+001700     05  CTL-MODE-FLAG               PIC X(01).
+001800         88  CTL-DAILY-MODE                  VALUE 'D'.
+001900         88  CTL-MONTH-END-MODE              VALUE 'M'.
+002000     05  FILLER                      PIC X(01).
+002100     05  CTL-RESTART-FLAG            PIC X(01).
+002200         88  CTL-RESTART-REQUESTED           VALUE 'Y'.
+002300         88  CTL-NORMAL-START                VALUE 'N'.
