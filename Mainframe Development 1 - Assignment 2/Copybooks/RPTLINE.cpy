@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    RPTLINE  --  CONTROL-TOTAL REPORT RECORD LAYOUTS            *
+000400*                                                                *
+000500*    THREE RECORD VIEWS OF THE SAME 80 BYTE REPORT LINE - A      *
+000600*    PLAIN HEADING LINE, A COUNT DETAIL LINE, AND AN AMOUNT      *
+000700*    DETAIL LINE.                                                *
+000800*                                                                *
+000900*    MOD LOG                                                     *
+001000*    ----------  ----  -------------------------------------     *
+001100*    2026-08-09   RG   INITIAL LAYOUT.                           *
+001200*                                                                *
+001300*****************************************************************
+001400 01  RPT-HEADING-LINE                PIC X(80).
+001500*
+001600 01  RPT-COUNT-LINE.
+001700     05  RPT-CNT-LABEL               PIC X(35).
+001800     05  RPT-CNT-VALUE               PIC ZZZ,ZZZ,ZZ9.
+001900     05  FILLER                      PIC X(34).
+002000*
+002100 01  RPT-AMOUNT-LINE.
+002200     05  RPT-AMT-LABEL               PIC X(35).
+002300     05  RPT-AMT-VALUE               PIC Z,ZZZ,ZZZ,ZZ9.99-.
+002400     05  FILLER                      PIC X(28).
