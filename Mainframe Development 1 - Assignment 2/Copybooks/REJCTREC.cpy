@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    REJCTREC  --  REJECTED TRANSACTION RECORD LAYOUT            *
+000400*                                                                *
+000500*    HOLDS THE ORIGINAL TRANSACTION FIELDS PLUS THE REASON       *
+000600*    THE RECORD FAILED EDITING, FOR OPERATOR REVIEW.             *
+000700*                                                                *
+000800*    MOD LOG                                                     *
+000900*    ----------  ----  -------------------------------------     *
+001000*    2026-08-09   RG   INITIAL LAYOUT.                           *
+001100*                                                                *
+001200*****************************************************************
+001300 01  REJECT-LINE.
+001400     05  REJ-INPUT-DATA.
+001500         10  REJ-ACCOUNT-NUMBER      PIC 9(07).
+001600         10  REJ-TRANSACTION-DATE    PIC 9(08).
+001700         10  REJ-TRANSACTION-CODE    PIC 9(02).
+001800         10  REJ-TRANSACTION-AMOUNT  PIC S9(9)V99
+001900                                     SIGN IS TRAILING
+002000                                     SEPARATE CHARACTER.
+002100     05  REJ-REASON-CODE             PIC 9(02).
+002200     05  REJ-REASON-TEXT             PIC X(30).
